@@ -0,0 +1,394 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TRUNCORR.
+      *****************************************************************
+      *  Interactive correction screen for rejected records.
+      *  Pseudo-conversational CICS/BMS transaction (TRNC) that
+      *  lists today's TRUNCEXC rows (TRUNLST map) and lets a
+      *  data-entry person key a corrected value for a selected row
+      *  (TRUNCOR map) that is re-fed into CUST-OUT-FILE, without a
+      *  programmer re-keying the file by hand.
+      *
+      *  LIMITATION: this shop has no CICS translator installed, so
+      *  the EXEC CICS statements below are hand-desk-checked against
+      *  the same paragraph/COMMAREA pattern used throughout this
+      *  shop's other pseudo-conversational transactions rather than
+      *  run through a translate step.  For CICS to browse and
+      *  rewrite exception rows by key (STARTBR/READNEXT/READ/DELETE),
+      *  TRUNCEXC has to be a keyed file (VSAM KSDS, key = TE-SOURCE-
+      *  KEY + TE-FIELD-NAME) online, not the line-sequential file the
+      *  batch programs append to - the batch and online sides would
+      *  share the record layout (TRUNCEXC.CPY) but not the ORGANIZATION.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY DFHAID.
+
+       COPY TRUNCEXC.
+
+      *    Full output-record layout, matching BUGSOLUTION's CUST-OUT-
+      *    FILE exactly, so the one flagged field can be corrected in
+      *    place and the whole record rewritten.
+       COPY CUSTREC REPLACING ==CUST-RECORD== BY ==CUST-OUT-RECORD==
+           ==CUST-FIELD-TABLE== BY ==CUST-OUT-FIELD-TABLE==
+           ==CUST-FIELD== BY ==CUST-OUT-FIELD==
+           ==CUST-KEY== BY ==CUST-OUT-KEY==.
+
+       COPY TRUNMAP.
+
+       01  WS-RESP                     PIC S9(8) COMP.
+       01  WS-ROW-SUB                  PIC 9(4)  COMP.
+       01  WS-ROWS-ON-SCREEN           PIC 9(4)  COMP VALUE ZERO.
+       01  WS-FIELD-SUB-CHAR           PIC X(1)  VALUE SPACE.
+
+      *    TRUNCEXC is keyed online by TE-SOURCE-KEY + TE-FIELD-NAME
+      *    (25 bytes) so two rejected fields off the same source
+      *    record are two distinct, individually addressable rows.
+       01  WS-COMMAREA.
+           05  WS-CA-MODE              PIC X(4)  VALUE SPACES.
+               88  WS-CA-MODE-LIST               VALUE 'LIST'.
+               88  WS-CA-MODE-CORRECT            VALUE 'CORR'.
+           05  WS-CA-BROWSE-KEY        PIC X(25) VALUE SPACES.
+      *    One slot per row shown on the list screen, filled in by
+      *    1100-MOVE-ROW-TO-MAP.  Plain WORKING-STORAGE does not
+      *    survive the pseudo-conversational turn between the list
+      *    screen and ENTER being pressed, and the map's own TLKEYnO/
+      *    TLFLDnO/TLMAXnO fields are PROTECTED, so a 3270 never
+      *    transmits them back on RECEIVE MAP - the row data has to
+      *    be carried here instead.
+           05  WS-CA-ROW OCCURS 5 TIMES.
+               10  WS-CA-ROW-KEY           PIC X(25) VALUE SPACES.
+               10  WS-CA-ROW-FIELD-NAME    PIC X(15) VALUE SPACES.
+               10  WS-CA-ROW-MAX-LENGTH    PIC 9(04) VALUE ZERO.
+           05  WS-CA-SEL-KEY           PIC X(25) VALUE SPACES.
+           05  WS-CA-SEL-FIELD-NAME    PIC X(15) VALUE SPACES.
+           05  WS-CA-SEL-SUB           PIC 9(04) VALUE ZERO.
+           05  WS-CA-SEL-MAX-LENGTH    PIC 9(04) VALUE ZERO.
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA                 PIC X(297).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           EXEC CICS HANDLE CONDITION
+               MAPFAIL   (0100-NO-DATA-ENTERED)
+               NOTFND    (8100-RECORD-NOT-FOUND)
+               ENDFILE   (0100-NO-DATA-ENTERED)
+               ERROR     (9900-ABEND-HANDLER)
+           END-EXEC
+
+           IF EIBCALEN = 0
+               MOVE SPACES TO WS-COMMAREA
+               PERFORM 1000-BROWSE-AND-SEND-LIST
+           ELSE
+               MOVE DFHCOMMAREA TO WS-COMMAREA
+               EVALUATE TRUE
+                   WHEN EIBAID = DFHPF3 AND WS-CA-MODE-CORRECT
+                       PERFORM 1000-BROWSE-AND-SEND-LIST
+                   WHEN EIBAID = DFHPF3
+                       PERFORM 9000-END-TRANSACTION
+                   WHEN EIBAID = DFHPF8 AND WS-CA-MODE-LIST
+                       PERFORM 1000-BROWSE-AND-SEND-LIST
+                   WHEN EIBAID = DFHENTER AND WS-CA-MODE-LIST
+                       PERFORM 2000-PROCESS-LIST-SELECTION
+                   WHEN EIBAID = DFHENTER AND WS-CA-MODE-CORRECT
+                       PERFORM 3000-PROCESS-CORRECTION
+                   WHEN OTHER
+                       PERFORM 8000-INVALID-KEY-PRESSED
+               END-EVALUATE
+           END-IF
+
+           EXEC CICS RETURN
+               TRANSID('TRNC')
+               COMMAREA(WS-COMMAREA)
+           END-EXEC.
+
+       0100-NO-DATA-ENTERED.
+           MOVE 'NO MORE EXCEPTIONS TO SHOW' TO TLMSGO
+           EXEC CICS SEND MAP('TRUNLST') MAPSET('TRUNMAP')
+               FROM(TRUNLSTO) ERASE
+           END-EXEC.
+
+       1000-BROWSE-AND-SEND-LIST.
+      *    Read up to five exception rows starting after the last key
+      *    browsed, one screen's worth at a time (PF8 pages forward).
+           MOVE SPACES TO TRUNLSTO
+           MOVE ZERO   TO WS-ROWS-ON-SCREEN
+           MOVE FUNCTION CURRENT-DATE(1:8) TO TLDATEO
+
+           EXEC CICS STARTBR
+               FILE('TRUNCEXC')
+               RIDFLD(WS-CA-BROWSE-KEY)
+               GTEQ
+           END-EXEC
+
+      *    GTEQ is inclusive, and CICS rewrites WS-CA-BROWSE-KEY to
+      *    the last row shown on the prior page, so the first hit on
+      *    a later page is that same row again - read and discard it
+      *    before starting the five rows for this page.
+           IF WS-CA-BROWSE-KEY NOT = SPACES
+               EXEC CICS READNEXT
+                   FILE('TRUNCEXC')
+                   INTO(TRUNC-EXCEPTION-RECORD)
+                   RIDFLD(WS-CA-BROWSE-KEY)
+                   RESP(WS-RESP)
+               END-EXEC
+           END-IF
+
+           PERFORM VARYING WS-ROW-SUB FROM 1 BY 1
+                   UNTIL WS-ROW-SUB > 5
+               EXEC CICS READNEXT
+                   FILE('TRUNCEXC')
+                   INTO(TRUNC-EXCEPTION-RECORD)
+                   RIDFLD(WS-CA-BROWSE-KEY)
+                   RESP(WS-RESP)
+               END-EXEC
+               IF WS-RESP = DFHRESP(NORMAL)
+                   ADD 1 TO WS-ROWS-ON-SCREEN
+                   PERFORM 1100-MOVE-ROW-TO-MAP
+               ELSE
+                   MOVE 6 TO WS-ROW-SUB
+               END-IF
+           END-PERFORM
+
+           EXEC CICS ENDBR FILE('TRUNCEXC') END-EXEC
+
+           IF WS-ROWS-ON-SCREEN = ZERO
+               PERFORM 0100-NO-DATA-ENTERED
+           ELSE
+               SET WS-CA-MODE-LIST TO TRUE
+               MOVE 'S BESIDE A ROW, THEN ENTER, TO CORRECT IT'
+                   TO TLMSGO
+               EXEC CICS SEND MAP('TRUNLST') MAPSET('TRUNMAP')
+                   FROM(TRUNLSTO) ERASE
+               END-EXEC
+           END-IF.
+
+       1100-MOVE-ROW-TO-MAP.
+           EVALUATE WS-ROWS-ON-SCREEN
+               WHEN 1
+                   MOVE TE-SOURCE-KEY   TO TLKEY1O
+                   MOVE TE-FIELD-NAME   TO TLFLD1O
+                   MOVE TE-ACTUAL-LENGTH TO TLACT1O
+                   MOVE TE-MAX-LENGTH   TO TLMAX1O
+                   MOVE TE-FIELD-VALUE(1:30) TO TLVAL1O
+                   PERFORM 1150-SAVE-ROW-TO-COMMAREA
+               WHEN 2
+                   MOVE TE-SOURCE-KEY   TO TLKEY2O
+                   MOVE TE-FIELD-NAME   TO TLFLD2O
+                   MOVE TE-ACTUAL-LENGTH TO TLACT2O
+                   MOVE TE-MAX-LENGTH   TO TLMAX2O
+                   MOVE TE-FIELD-VALUE(1:30) TO TLVAL2O
+                   PERFORM 1150-SAVE-ROW-TO-COMMAREA
+               WHEN 3
+                   MOVE TE-SOURCE-KEY   TO TLKEY3O
+                   MOVE TE-FIELD-NAME   TO TLFLD3O
+                   MOVE TE-ACTUAL-LENGTH TO TLACT3O
+                   MOVE TE-MAX-LENGTH   TO TLMAX3O
+                   MOVE TE-FIELD-VALUE(1:30) TO TLVAL3O
+                   PERFORM 1150-SAVE-ROW-TO-COMMAREA
+               WHEN 4
+                   MOVE TE-SOURCE-KEY   TO TLKEY4O
+                   MOVE TE-FIELD-NAME   TO TLFLD4O
+                   MOVE TE-ACTUAL-LENGTH TO TLACT4O
+                   MOVE TE-MAX-LENGTH   TO TLMAX4O
+                   MOVE TE-FIELD-VALUE(1:30) TO TLVAL4O
+                   PERFORM 1150-SAVE-ROW-TO-COMMAREA
+               WHEN 5
+                   MOVE TE-SOURCE-KEY   TO TLKEY5O
+                   MOVE TE-FIELD-NAME   TO TLFLD5O
+                   MOVE TE-ACTUAL-LENGTH TO TLACT5O
+                   MOVE TE-MAX-LENGTH   TO TLMAX5O
+                   MOVE TE-FIELD-VALUE(1:30) TO TLVAL5O
+                   PERFORM 1150-SAVE-ROW-TO-COMMAREA
+           END-EVALUATE.
+
+       1150-SAVE-ROW-TO-COMMAREA.
+      *    WS-ROWS-ON-SCREEN is this row's slot number (1-5) - stash
+      *    the composite key, field name, and max length the same way
+      *    2000-PROCESS-LIST-SELECTION will need them, since the map
+      *    itself cannot carry them back.
+           MOVE SPACES TO WS-CA-ROW-KEY(WS-ROWS-ON-SCREEN)
+           MOVE TE-SOURCE-KEY TO WS-CA-ROW-KEY(WS-ROWS-ON-SCREEN)(1:10)
+           MOVE TE-FIELD-NAME TO WS-CA-ROW-KEY(WS-ROWS-ON-SCREEN)(11:15)
+           MOVE TE-FIELD-NAME
+               TO WS-CA-ROW-FIELD-NAME(WS-ROWS-ON-SCREEN)
+           MOVE TE-MAX-LENGTH
+               TO WS-CA-ROW-MAX-LENGTH(WS-ROWS-ON-SCREEN).
+
+       2000-PROCESS-LIST-SELECTION.
+           EXEC CICS RECEIVE MAP('TRUNLST') MAPSET('TRUNMAP')
+               INTO(TRUNLSTI)
+               RESP(WS-RESP)
+           END-EXEC
+
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+      *        RESP suppresses the MAPFAIL condition registered in
+      *        0000-MAIN, so a blank ENTER has to be handled here
+      *        the same way 0100-NO-DATA-ENTERED would.
+               MOVE 'MARK ONE ROW WITH S BEFORE PRESSING ENTER'
+                   TO TLMSGO
+               EXEC CICS SEND MAP('TRUNLST') MAPSET('TRUNMAP')
+                   FROM(TRUNLSTO) DATAONLY
+               END-EXEC
+               EXEC CICS RETURN
+                   TRANSID('TRNC')
+                   COMMAREA(WS-COMMAREA)
+               END-EXEC
+           END-IF
+
+      *    The map's own TLSELnI tells us WHICH row was marked, but
+      *    not what that row was - TLKEYnO/TLFLDnO/TLMAXnO are
+      *    PROTECTED fields a 3270 never transmits back, so the row's
+      *    data comes from the WS-CA-ROW slot 1100-MOVE-ROW-TO-MAP
+      *    saved to the COMMAREA when the list was built.
+           MOVE ZERO TO WS-ROW-SUB
+           EVALUATE 'S'
+               WHEN TLSEL1I
+                   MOVE 1 TO WS-ROW-SUB
+               WHEN TLSEL2I
+                   MOVE 2 TO WS-ROW-SUB
+               WHEN TLSEL3I
+                   MOVE 3 TO WS-ROW-SUB
+               WHEN TLSEL4I
+                   MOVE 4 TO WS-ROW-SUB
+               WHEN TLSEL5I
+                   MOVE 5 TO WS-ROW-SUB
+               WHEN OTHER
+                   MOVE 'MARK ONE ROW WITH S BEFORE PRESSING ENTER'
+                       TO TLMSGO
+                   EXEC CICS SEND MAP('TRUNLST') MAPSET('TRUNMAP')
+                       FROM(TRUNLSTO) DATAONLY
+                   END-EXEC
+                   EXEC CICS RETURN
+                       TRANSID('TRNC')
+                       COMMAREA(WS-COMMAREA)
+                   END-EXEC
+           END-EVALUATE
+
+           MOVE WS-CA-ROW-KEY(WS-ROW-SUB)       TO WS-CA-SEL-KEY
+           MOVE WS-CA-ROW-FIELD-NAME(WS-ROW-SUB)
+               TO WS-CA-SEL-FIELD-NAME
+           MOVE WS-CA-ROW-MAX-LENGTH(WS-ROW-SUB)
+               TO WS-CA-SEL-MAX-LENGTH
+
+      *    The field name is always of the form CUST-FIELD(n) - the
+      *    same table subscript BUGSOLUTION validated against - so the
+      *    digit in that position tells us which CUST-OUT-FIELD
+      *    occurrence to correct.
+           MOVE WS-CA-SEL-FIELD-NAME(12:1) TO WS-FIELD-SUB-CHAR
+           MOVE FUNCTION NUMVAL(WS-FIELD-SUB-CHAR) TO WS-CA-SEL-SUB
+
+           EXEC CICS READ
+               FILE('TRUNCEXC')
+               INTO(TRUNC-EXCEPTION-RECORD)
+               RIDFLD(WS-CA-SEL-KEY)
+           END-EXEC
+
+           SET WS-CA-MODE-CORRECT TO TRUE
+           MOVE SPACES               TO TRUNCORO
+           MOVE TE-SOURCE-KEY        TO TCKEYO
+           MOVE TE-FIELD-NAME        TO TCFLDO
+           MOVE TE-MAX-LENGTH        TO TCMAXO
+           MOVE TE-FIELD-VALUE       TO TCORIGO
+           EXEC CICS SEND MAP('TRUNCOR') MAPSET('TRUNMAP')
+               FROM(TRUNCORO) ERASE
+           END-EXEC.
+
+       3000-PROCESS-CORRECTION.
+           EXEC CICS RECEIVE MAP('TRUNCOR') MAPSET('TRUNMAP')
+               INTO(TRUNCORI)
+               RESP(WS-RESP)
+           END-EXEC
+
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+      *        RESP suppresses the MAPFAIL condition here too - a
+      *        blank ENTER on the correction screen must not fall
+      *        through to the READ/REWRITE below.
+               MOVE 'ENTER A CORRECTED VALUE BEFORE PRESSING ENTER'
+                   TO TCMSGO
+               EXEC CICS SEND MAP('TRUNCOR') MAPSET('TRUNMAP')
+                   FROM(TRUNCORO) DATAONLY
+               END-EXEC
+               EXEC CICS RETURN
+                   TRANSID('TRNC')
+                   COMMAREA(WS-COMMAREA)
+               END-EXEC
+           END-IF
+
+      *    Read the whole output record, correct only the one flagged
+      *    field (by the subscript derived from the field name at
+      *    selection time), and rewrite the whole record - CUSTOUT is
+      *    CUST-KEY + CUST-FIELD-TABLE OCCURS 5, not a single field.
+           EXEC CICS READ
+               FILE('CUSTOUT')
+               INTO(CUST-OUT-RECORD)
+               RIDFLD(WS-CA-SEL-KEY(1:10))
+               UPDATE
+           END-EXEC
+
+      *    Same length-safe policy as the batch conversion: shorten
+      *    the keyed-in value to the target's max length rather than
+      *    reject it outright - the analyst has already seen the
+      *    field's max length on this screen and typed to fit it.
+           MOVE SPACES TO CUST-OUT-FIELD(WS-CA-SEL-SUB)
+           MOVE TCNEWI(1:WS-CA-SEL-MAX-LENGTH)
+               TO CUST-OUT-FIELD(WS-CA-SEL-SUB)
+
+           EXEC CICS REWRITE
+               FILE('CUSTOUT')
+               FROM(CUST-OUT-RECORD)
+           END-EXEC
+
+           EXEC CICS DELETE
+               FILE('TRUNCEXC')
+               RIDFLD(WS-CA-SEL-KEY)
+           END-EXEC
+
+           PERFORM 1000-BROWSE-AND-SEND-LIST.
+
+       8000-INVALID-KEY-PRESSED.
+      *    Resend whichever map is actually on screen - sending
+      *    TRUNLST's layout over a screen still laid out for TRUNCOR
+      *    (or vice versa) would scramble the display.
+           EVALUATE TRUE
+               WHEN WS-CA-MODE-CORRECT
+                   MOVE 'PRESS ENTER TO SAVE, OR PF3 TO GO BACK TO LIST'
+                       TO TCMSGO
+                   EXEC CICS SEND MAP('TRUNCOR') MAPSET('TRUNMAP')
+                       FROM(TRUNCORO) DATAONLY
+                   END-EXEC
+               WHEN OTHER
+                   MOVE 'PRESS ENTER, PF3 TO EXIT, OR PF8 FOR NEXT PAGE'
+                       TO TLMSGO
+                   EXEC CICS SEND MAP('TRUNLST') MAPSET('TRUNMAP')
+                       FROM(TRUNLSTO) DATAONLY
+                   END-EXEC
+           END-EVALUATE.
+
+       8100-RECORD-NOT-FOUND.
+      *    Reached by the NOTFND HANDLE CONDITION in 0000-MAIN, an
+      *    implicit GO TO rather than a PERFORM - falling off the end
+      *    of this paragraph would drop into 9000-END-TRANSACTION in
+      *    program order and silently end the transaction, so RETURN
+      *    explicitly instead of falling through.
+           MOVE 'THAT EXCEPTION ROW IS NO LONGER ON FILE' TO TLMSGO
+           PERFORM 1000-BROWSE-AND-SEND-LIST
+           EXEC CICS RETURN
+               TRANSID('TRNC')
+               COMMAREA(WS-COMMAREA)
+           END-EXEC.
+
+       9000-END-TRANSACTION.
+           EXEC CICS SEND TEXT
+               FROM('TRUNCATION CORRECTION ENDED')
+               ERASE FREEKB
+           END-EXEC
+           EXEC CICS RETURN END-EXEC.
+
+       9900-ABEND-HANDLER.
+           EXEC CICS SEND TEXT
+               FROM('TRUNCORR - UNEXPECTED ERROR, CONTACT SUPPORT')
+               ERASE FREEKB
+           END-EXEC
+           EXEC CICS RETURN END-EXEC.
