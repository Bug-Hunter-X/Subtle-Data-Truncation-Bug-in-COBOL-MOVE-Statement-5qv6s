@@ -0,0 +1,42 @@
+      *****************************************************************
+      *  FLDTAB.CPY
+      *  Data-driven protected-field table: source field name, max
+      *  length, and truncation-handling mode.  Adding a new
+      *  protected field is a change to this copybook only - add a
+      *  FILLER VALUE line below, and bump OCCURS and
+      *  WS-FIELD-TABLE-MAX to match - with no change anywhere in
+      *  PROCEDURE DIVISION.  The source and target fields the
+      *  validation paragraph moves between are always addressed by
+      *  the same subscript, so there is no separate target-field
+      *  name to carry.
+      *
+      *  FLT-MODE marks how an over-length value is handled:
+      *    'R' - REJECT.  The field is not moved; a row goes to the
+      *          truncation exception file (TRUNCEXC.CPY) and the
+      *          target field is left blank.
+      *    'A' - ALLOW.  The field is truncated to fit, by design,
+      *          and moves anyway; a row goes to the non-fatal
+      *          truncation audit file (TRUNCAUD.CPY) instead.
+      *****************************************************************
+       01  WS-FIELD-TABLE-MAX          PIC 9(04) COMP VALUE 5.
+
+       01  FIELD-LENGTH-TABLE-VALUES.
+           05  FILLER PIC X(20) VALUE 'CUST-FIELD(1)  0030R'.
+           05  FILLER PIC X(20) VALUE 'CUST-FIELD(2)  0035R'.
+           05  FILLER PIC X(20) VALUE 'CUST-FIELD(3)  0020R'.
+           05  FILLER PIC X(20) VALUE 'CUST-FIELD(4)  0010R'.
+      *    Field 5 is a free-text notes field - by design we allow it
+      *    to be shortened to fit rather than reject the record, so
+      *    it is flagged 'A' (ALLOW) and audited instead of rejected.
+      *    See TRUNCAUD.CPY.
+           05  FILLER PIC X(20) VALUE 'CUST-FIELD(5)  0040A'.
+
+       01  FIELD-LENGTH-TABLE REDEFINES FIELD-LENGTH-TABLE-VALUES.
+           05  FLT-ENTRY OCCURS 5 TIMES INDEXED BY FLT-IDX.
+               10  FLT-SOURCE-NAME     PIC X(15).
+               10  FLT-MAX-LENGTH      PIC 9(04).
+               10  FLT-MODE            PIC X(01).
+                   88  FLT-REJECT-TRUNCATION       VALUE 'R'.
+                   88  FLT-ALLOW-TRUNCATION        VALUE 'A'.
+
+       01  WS-FIELD-COUNT              PIC 9(04) COMP VALUE ZERO.
