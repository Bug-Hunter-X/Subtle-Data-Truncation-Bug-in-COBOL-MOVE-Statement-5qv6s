@@ -0,0 +1,15 @@
+      *****************************************************************
+      *  ALERTMSG.CPY
+      *  High-visibility alert message record - written once, at end
+      *  of job, only when the truncation exception file for this run
+      *  is non-empty.  The job scheduler pages on-call ops off the
+      *  distinct RETURN-CODE the job sets alongside this record; the
+      *  record itself gives the analyst enough to start looking
+      *  without having to open the exception file first.
+      *****************************************************************
+       01  ALERT-MESSAGE-RECORD.
+           05  AM-JOB-NAME             PIC X(08).
+           05  AM-RUN-DATE             PIC 9(08).
+           05  AM-EXCEPTION-COUNT      PIC 9(06).
+           05  AM-MESSAGE              PIC X(50)
+               VALUE "TRUNCATION EXCEPTIONS LOGGED - SEE TRUNCEXC FILE".
