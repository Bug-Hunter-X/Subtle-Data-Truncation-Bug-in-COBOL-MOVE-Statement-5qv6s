@@ -0,0 +1,359 @@
+      *****************************************************************
+      *  TRUNMAP.CPY
+      *  Symbolic map for bms/TRUNMAP.bms.  Hand-maintained in this
+      *  repo in place of BMS-translator output, since this shop has
+      *  no CICS translator installed - each DFHMDF field below
+      *  follows the standard translator-generated group (length,
+      *  attribute, cursor-address FILLER, and data subfields) so a
+      *  real translator run would reproduce the same names.  Keep
+      *  this in step by hand whenever bms/TRUNMAP.bms changes, field
+      *  for field and in declaration order, so the I and O forms of
+      *  each map stay the same total length.
+      *****************************************************************
+       01  TRUNLSTI.
+           05  FILLER                  PIC X(12).
+           05  TITLE1L                 PIC S9(4) COMP.
+           05  TITLE1F                 PIC X.
+           05  FILLER REDEFINES TITLE1F.
+               10  TITLE1A             PIC X.
+           05  TITLE1I                 PIC X(40).
+           05  TLDATEL                 PIC S9(4) COMP.
+           05  TLDATEF                 PIC X.
+           05  FILLER REDEFINES TLDATEF.
+               10  TLDATEA             PIC X.
+           05  TLDATEI                 PIC X(8).
+           05  TLHDR1L                 PIC S9(4) COMP.
+           05  TLHDR1F                 PIC X.
+           05  FILLER REDEFINES TLHDR1F.
+               10  TLHDR1A             PIC X.
+           05  TLHDR1I                 PIC X(78).
+           05  TLSEL1L                 PIC S9(4) COMP.
+           05  TLSEL1F                 PIC X.
+           05  FILLER REDEFINES TLSEL1F.
+               10  TLSEL1A             PIC X.
+           05  TLSEL1I                 PIC X(1).
+           05  TLKEY1L                 PIC S9(4) COMP.
+           05  TLKEY1F                 PIC X.
+           05  FILLER REDEFINES TLKEY1F.
+               10  TLKEY1A             PIC X.
+           05  TLKEY1I                 PIC X(10).
+           05  TLFLD1L                 PIC S9(4) COMP.
+           05  TLFLD1F                 PIC X.
+           05  FILLER REDEFINES TLFLD1F.
+               10  TLFLD1A             PIC X.
+           05  TLFLD1I                 PIC X(15).
+           05  TLACT1L                 PIC S9(4) COMP.
+           05  TLACT1F                 PIC X.
+           05  FILLER REDEFINES TLACT1F.
+               10  TLACT1A             PIC X.
+           05  TLACT1I                 PIC X(4).
+           05  TLMAX1L                 PIC S9(4) COMP.
+           05  TLMAX1F                 PIC X.
+           05  FILLER REDEFINES TLMAX1F.
+               10  TLMAX1A             PIC X.
+           05  TLMAX1I                 PIC X(4).
+           05  TLVAL1L                 PIC S9(4) COMP.
+           05  TLVAL1F                 PIC X.
+           05  FILLER REDEFINES TLVAL1F.
+               10  TLVAL1A             PIC X.
+           05  TLVAL1I                 PIC X(30).
+           05  TLSEL2L                 PIC S9(4) COMP.
+           05  TLSEL2F                 PIC X.
+           05  FILLER REDEFINES TLSEL2F.
+               10  TLSEL2A             PIC X.
+           05  TLSEL2I                 PIC X(1).
+           05  TLKEY2L                 PIC S9(4) COMP.
+           05  TLKEY2F                 PIC X.
+           05  FILLER REDEFINES TLKEY2F.
+               10  TLKEY2A             PIC X.
+           05  TLKEY2I                 PIC X(10).
+           05  TLFLD2L                 PIC S9(4) COMP.
+           05  TLFLD2F                 PIC X.
+           05  FILLER REDEFINES TLFLD2F.
+               10  TLFLD2A             PIC X.
+           05  TLFLD2I                 PIC X(15).
+           05  TLACT2L                 PIC S9(4) COMP.
+           05  TLACT2F                 PIC X.
+           05  FILLER REDEFINES TLACT2F.
+               10  TLACT2A             PIC X.
+           05  TLACT2I                 PIC X(4).
+           05  TLMAX2L                 PIC S9(4) COMP.
+           05  TLMAX2F                 PIC X.
+           05  FILLER REDEFINES TLMAX2F.
+               10  TLMAX2A             PIC X.
+           05  TLMAX2I                 PIC X(4).
+           05  TLVAL2L                 PIC S9(4) COMP.
+           05  TLVAL2F                 PIC X.
+           05  FILLER REDEFINES TLVAL2F.
+               10  TLVAL2A             PIC X.
+           05  TLVAL2I                 PIC X(30).
+           05  TLSEL3L                 PIC S9(4) COMP.
+           05  TLSEL3F                 PIC X.
+           05  FILLER REDEFINES TLSEL3F.
+               10  TLSEL3A             PIC X.
+           05  TLSEL3I                 PIC X(1).
+           05  TLKEY3L                 PIC S9(4) COMP.
+           05  TLKEY3F                 PIC X.
+           05  FILLER REDEFINES TLKEY3F.
+               10  TLKEY3A             PIC X.
+           05  TLKEY3I                 PIC X(10).
+           05  TLFLD3L                 PIC S9(4) COMP.
+           05  TLFLD3F                 PIC X.
+           05  FILLER REDEFINES TLFLD3F.
+               10  TLFLD3A             PIC X.
+           05  TLFLD3I                 PIC X(15).
+           05  TLACT3L                 PIC S9(4) COMP.
+           05  TLACT3F                 PIC X.
+           05  FILLER REDEFINES TLACT3F.
+               10  TLACT3A             PIC X.
+           05  TLACT3I                 PIC X(4).
+           05  TLMAX3L                 PIC S9(4) COMP.
+           05  TLMAX3F                 PIC X.
+           05  FILLER REDEFINES TLMAX3F.
+               10  TLMAX3A             PIC X.
+           05  TLMAX3I                 PIC X(4).
+           05  TLVAL3L                 PIC S9(4) COMP.
+           05  TLVAL3F                 PIC X.
+           05  FILLER REDEFINES TLVAL3F.
+               10  TLVAL3A             PIC X.
+           05  TLVAL3I                 PIC X(30).
+           05  TLSEL4L                 PIC S9(4) COMP.
+           05  TLSEL4F                 PIC X.
+           05  FILLER REDEFINES TLSEL4F.
+               10  TLSEL4A             PIC X.
+           05  TLSEL4I                 PIC X(1).
+           05  TLKEY4L                 PIC S9(4) COMP.
+           05  TLKEY4F                 PIC X.
+           05  FILLER REDEFINES TLKEY4F.
+               10  TLKEY4A             PIC X.
+           05  TLKEY4I                 PIC X(10).
+           05  TLFLD4L                 PIC S9(4) COMP.
+           05  TLFLD4F                 PIC X.
+           05  FILLER REDEFINES TLFLD4F.
+               10  TLFLD4A             PIC X.
+           05  TLFLD4I                 PIC X(15).
+           05  TLACT4L                 PIC S9(4) COMP.
+           05  TLACT4F                 PIC X.
+           05  FILLER REDEFINES TLACT4F.
+               10  TLACT4A             PIC X.
+           05  TLACT4I                 PIC X(4).
+           05  TLMAX4L                 PIC S9(4) COMP.
+           05  TLMAX4F                 PIC X.
+           05  FILLER REDEFINES TLMAX4F.
+               10  TLMAX4A             PIC X.
+           05  TLMAX4I                 PIC X(4).
+           05  TLVAL4L                 PIC S9(4) COMP.
+           05  TLVAL4F                 PIC X.
+           05  FILLER REDEFINES TLVAL4F.
+               10  TLVAL4A             PIC X.
+           05  TLVAL4I                 PIC X(30).
+           05  TLSEL5L                 PIC S9(4) COMP.
+           05  TLSEL5F                 PIC X.
+           05  FILLER REDEFINES TLSEL5F.
+               10  TLSEL5A             PIC X.
+           05  TLSEL5I                 PIC X(1).
+           05  TLKEY5L                 PIC S9(4) COMP.
+           05  TLKEY5F                 PIC X.
+           05  FILLER REDEFINES TLKEY5F.
+               10  TLKEY5A             PIC X.
+           05  TLKEY5I                 PIC X(10).
+           05  TLFLD5L                 PIC S9(4) COMP.
+           05  TLFLD5F                 PIC X.
+           05  FILLER REDEFINES TLFLD5F.
+               10  TLFLD5A             PIC X.
+           05  TLFLD5I                 PIC X(15).
+           05  TLACT5L                 PIC S9(4) COMP.
+           05  TLACT5F                 PIC X.
+           05  FILLER REDEFINES TLACT5F.
+               10  TLACT5A             PIC X.
+           05  TLACT5I                 PIC X(4).
+           05  TLMAX5L                 PIC S9(4) COMP.
+           05  TLMAX5F                 PIC X.
+           05  FILLER REDEFINES TLMAX5F.
+               10  TLMAX5A             PIC X.
+           05  TLMAX5I                 PIC X(4).
+           05  TLVAL5L                 PIC S9(4) COMP.
+           05  TLVAL5F                 PIC X.
+           05  FILLER REDEFINES TLVAL5F.
+               10  TLVAL5A             PIC X.
+           05  TLVAL5I                 PIC X(30).
+           05  TLMSGL                 PIC S9(4) COMP.
+           05  TLMSGF                 PIC X.
+           05  FILLER REDEFINES TLMSGF.
+               10  TLMSGA             PIC X.
+           05  TLMSGI                 PIC X(79).
+           05  TLINSTRL                 PIC S9(4) COMP.
+           05  TLINSTRF                 PIC X.
+           05  FILLER REDEFINES TLINSTRF.
+               10  TLINSTRA             PIC X.
+           05  TLINSTRI                 PIC X(79).
+
+       01  TRUNLSTO REDEFINES TRUNLSTI.
+           05  FILLER                  PIC X(12).
+           05  FILLER                  PIC X(3).
+           05  TITLE1O                 PIC X(40).
+           05  FILLER                  PIC X(3).
+           05  TLDATEO                 PIC X(8).
+           05  FILLER                  PIC X(3).
+           05  TLHDR1O                 PIC X(78).
+           05  FILLER                  PIC X(3).
+           05  TLSEL1O                 PIC X(1).
+           05  FILLER                  PIC X(3).
+           05  TLKEY1O                 PIC X(10).
+           05  FILLER                  PIC X(3).
+           05  TLFLD1O                 PIC X(15).
+           05  FILLER                  PIC X(3).
+           05  TLACT1O                 PIC X(4).
+           05  FILLER                  PIC X(3).
+           05  TLMAX1O                 PIC X(4).
+           05  FILLER                  PIC X(3).
+           05  TLVAL1O                 PIC X(30).
+           05  FILLER                  PIC X(3).
+           05  TLSEL2O                 PIC X(1).
+           05  FILLER                  PIC X(3).
+           05  TLKEY2O                 PIC X(10).
+           05  FILLER                  PIC X(3).
+           05  TLFLD2O                 PIC X(15).
+           05  FILLER                  PIC X(3).
+           05  TLACT2O                 PIC X(4).
+           05  FILLER                  PIC X(3).
+           05  TLMAX2O                 PIC X(4).
+           05  FILLER                  PIC X(3).
+           05  TLVAL2O                 PIC X(30).
+           05  FILLER                  PIC X(3).
+           05  TLSEL3O                 PIC X(1).
+           05  FILLER                  PIC X(3).
+           05  TLKEY3O                 PIC X(10).
+           05  FILLER                  PIC X(3).
+           05  TLFLD3O                 PIC X(15).
+           05  FILLER                  PIC X(3).
+           05  TLACT3O                 PIC X(4).
+           05  FILLER                  PIC X(3).
+           05  TLMAX3O                 PIC X(4).
+           05  FILLER                  PIC X(3).
+           05  TLVAL3O                 PIC X(30).
+           05  FILLER                  PIC X(3).
+           05  TLSEL4O                 PIC X(1).
+           05  FILLER                  PIC X(3).
+           05  TLKEY4O                 PIC X(10).
+           05  FILLER                  PIC X(3).
+           05  TLFLD4O                 PIC X(15).
+           05  FILLER                  PIC X(3).
+           05  TLACT4O                 PIC X(4).
+           05  FILLER                  PIC X(3).
+           05  TLMAX4O                 PIC X(4).
+           05  FILLER                  PIC X(3).
+           05  TLVAL4O                 PIC X(30).
+           05  FILLER                  PIC X(3).
+           05  TLSEL5O                 PIC X(1).
+           05  FILLER                  PIC X(3).
+           05  TLKEY5O                 PIC X(10).
+           05  FILLER                  PIC X(3).
+           05  TLFLD5O                 PIC X(15).
+           05  FILLER                  PIC X(3).
+           05  TLACT5O                 PIC X(4).
+           05  FILLER                  PIC X(3).
+           05  TLMAX5O                 PIC X(4).
+           05  FILLER                  PIC X(3).
+           05  TLVAL5O                 PIC X(30).
+           05  FILLER                  PIC X(3).
+           05  TLMSGO                 PIC X(79).
+           05  FILLER                  PIC X(3).
+           05  TLINSTRO                 PIC X(79).
+
+       01  TRUNCORI.
+           05  FILLER                  PIC X(12).
+           05  TITLE2L                 PIC S9(4) COMP.
+           05  TITLE2F                 PIC X.
+           05  FILLER REDEFINES TITLE2F.
+               10  TITLE2A             PIC X.
+           05  TITLE2I                 PIC X(40).
+           05  TCKEYL                 PIC S9(4) COMP.
+           05  TCKEYF                 PIC X.
+           05  FILLER REDEFINES TCKEYF.
+               10  TCKEYA             PIC X.
+           05  TCKEYI                 PIC X(10).
+           05  TCKEYLL                 PIC S9(4) COMP.
+           05  TCKEYLF                 PIC X.
+           05  FILLER REDEFINES TCKEYLF.
+               10  TCKEYLA             PIC X.
+           05  TCKEYLI                 PIC X(17).
+           05  TCFLDL                 PIC S9(4) COMP.
+           05  TCFLDF                 PIC X.
+           05  FILLER REDEFINES TCFLDF.
+               10  TCFLDA             PIC X.
+           05  TCFLDI                 PIC X(15).
+           05  TCFLDLL                 PIC S9(4) COMP.
+           05  TCFLDLF                 PIC X.
+           05  FILLER REDEFINES TCFLDLF.
+               10  TCFLDLA             PIC X.
+           05  TCFLDLI                 PIC X(12).
+           05  TCMAXLL                 PIC S9(4) COMP.
+           05  TCMAXLF                 PIC X.
+           05  FILLER REDEFINES TCMAXLF.
+               10  TCMAXLA             PIC X.
+           05  TCMAXLI                 PIC X(30).
+           05  TCMAXL                 PIC S9(4) COMP.
+           05  TCMAXF                 PIC X.
+           05  FILLER REDEFINES TCMAXF.
+               10  TCMAXA             PIC X.
+           05  TCMAXI                 PIC X(4).
+           05  TCORIGLL                 PIC S9(4) COMP.
+           05  TCORIGLF                 PIC X.
+           05  FILLER REDEFINES TCORIGLF.
+               10  TCORIGLA             PIC X.
+           05  TCORIGLI                 PIC X(30).
+           05  TCORIGL                 PIC S9(4) COMP.
+           05  TCORIGF                 PIC X.
+           05  FILLER REDEFINES TCORIGF.
+               10  TCORIGA             PIC X.
+           05  TCORIGI                 PIC X(78).
+           05  TCNEWCAPL                 PIC S9(4) COMP.
+           05  TCNEWCAPF                 PIC X.
+           05  FILLER REDEFINES TCNEWCAPF.
+               10  TCNEWCAPA             PIC X.
+           05  TCNEWCAPI                 PIC X(30).
+           05  TCNEWL                 PIC S9(4) COMP.
+           05  TCNEWF                 PIC X.
+           05  FILLER REDEFINES TCNEWF.
+               10  TCNEWA             PIC X.
+           05  TCNEWI                 PIC X(100).
+           05  TCMSGL                 PIC S9(4) COMP.
+           05  TCMSGF                 PIC X.
+           05  FILLER REDEFINES TCMSGF.
+               10  TCMSGA             PIC X.
+           05  TCMSGI                 PIC X(79).
+           05  TCINSTRL                 PIC S9(4) COMP.
+           05  TCINSTRF                 PIC X.
+           05  FILLER REDEFINES TCINSTRF.
+               10  TCINSTRA             PIC X.
+           05  TCINSTRI                 PIC X(79).
+
+       01  TRUNCORO REDEFINES TRUNCORI.
+           05  FILLER                  PIC X(12).
+           05  FILLER                  PIC X(3).
+           05  TITLE2O                 PIC X(40).
+           05  FILLER                  PIC X(3).
+           05  TCKEYO                 PIC X(10).
+           05  FILLER                  PIC X(3).
+           05  TCKEYLO                 PIC X(17).
+           05  FILLER                  PIC X(3).
+           05  TCFLDO                 PIC X(15).
+           05  FILLER                  PIC X(3).
+           05  TCFLDLO                 PIC X(12).
+           05  FILLER                  PIC X(3).
+           05  TCMAXLO                 PIC X(30).
+           05  FILLER                  PIC X(3).
+           05  TCMAXO                 PIC X(4).
+           05  FILLER                  PIC X(3).
+           05  TCORIGLO                 PIC X(30).
+           05  FILLER                  PIC X(3).
+           05  TCORIGO                 PIC X(78).
+           05  FILLER                  PIC X(3).
+           05  TCNEWCAPO                 PIC X(30).
+           05  FILLER                  PIC X(3).
+           05  TCNEWO                 PIC X(100).
+           05  FILLER                  PIC X(3).
+           05  TCMSGO                 PIC X(79).
+           05  FILLER                  PIC X(3).
+           05  TCINSTRO                 PIC X(79).
