@@ -0,0 +1,17 @@
+      *****************************************************************
+      *  TRUNCEXC.CPY
+      *  Truncation exception record - one row per field rejected by
+      *  the length-safe MOVE validation because the source content
+      *  would not fit in the target field without loss.  Length
+      *  fields hold trimmed (non-space) content length, not the
+      *  declared PIC size, so a short value padded into a long PIC X
+      *  field is not mistaken for an over-length one.
+      *****************************************************************
+       01  TRUNC-EXCEPTION-RECORD.
+           05  TE-JOB-NAME             PIC X(08).
+           05  TE-RUN-DATE             PIC 9(08).
+           05  TE-SOURCE-KEY           PIC X(10).
+           05  TE-FIELD-NAME           PIC X(15).
+           05  TE-ACTUAL-LENGTH        PIC 9(04).
+           05  TE-MAX-LENGTH           PIC 9(04).
+           05  TE-FIELD-VALUE          PIC X(100).
