@@ -0,0 +1,12 @@
+      *****************************************************************
+      *  RESTCKPT.CPY
+      *  Restart checkpoint record - one row is written every time the
+      *  validate-and-move step finishes a unit of work, so a rerun can
+      *  skip everything already processed.  The file is a sequential
+      *  log; on startup the program reads to end-of-file and keeps the
+      *  last record as the resume point.
+      *****************************************************************
+       01  RESTART-CHECKPOINT-RECORD.
+           05  CKPT-JOB-NAME           PIC X(08).
+           05  CKPT-RUN-DATE           PIC 9(08).
+           05  CKPT-LAST-KEY           PIC X(10).
