@@ -0,0 +1,18 @@
+      *****************************************************************
+      *  TRUNCAUD.CPY
+      *  Truncation audit record - one row per field where a longer
+      *  source was intentionally shortened to fit a target field we
+      *  have chosen, by design, to allow to truncate (FLT-MODE =
+      *  'A' in FIELD-LENGTH-TABLE) rather than reject.  This is a
+      *  non-fatal, informational trail; the field still moves, just
+      *  shortened.  Compare TRUNCEXC.CPY, which is written instead of
+      *  this record for fields flagged 'R' (reject-and-log).
+      *****************************************************************
+       01  TRUNC-AUDIT-RECORD.
+           05  TA-JOB-NAME             PIC X(08).
+           05  TA-RUN-DATE             PIC 9(08).
+           05  TA-SOURCE-KEY           PIC X(10).
+           05  TA-FIELD-NAME           PIC X(15).
+           05  TA-BYTES-DROPPED        PIC 9(04).
+           05  TA-SOURCE-VALUE         PIC X(100).
+           05  TA-TARGET-VALUE         PIC X(100).
