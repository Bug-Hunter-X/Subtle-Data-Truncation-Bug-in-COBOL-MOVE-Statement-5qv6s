@@ -0,0 +1,12 @@
+      *****************************************************************
+      *  CUSTREC.CPY
+      *  Customer record layout shared by the indexed input and output
+      *  files.  The protected fields are a uniform OCCURS table so the
+      *  data-driven FIELD-LENGTH-TABLE (FLDTAB.CPY) can validate and
+      *  move them by subscript regardless of how many are in use.
+      *  COPY ... REPLACING gives each file its own record name.
+      *****************************************************************
+       01  CUST-RECORD.
+           05  CUST-KEY                PIC X(10).
+           05  CUST-FIELD-TABLE OCCURS 5 TIMES.
+               10  CUST-FIELD          PIC X(100).
