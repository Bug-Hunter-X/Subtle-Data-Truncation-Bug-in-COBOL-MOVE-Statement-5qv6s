@@ -1,18 +1,326 @@
-01  WS-AREA-1 PIC X(100).
-01  WS-AREA-2 PIC X(100).
-01  WS-LENGTH PIC 9(4) COMP.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BUGSOLUTION.
+      *****************************************************************
+      *  Length-safe file-to-file conversion.
+      *  Reads the indexed CUST-IN-FILE, validates every protected
+      *  field listed in FIELD-LENGTH-TABLE (FLDTAB.CPY) against its
+      *  target length, and writes the converted record to the indexed
+      *  CUST-OUT-FILE keyed the same way.  Fields that would truncate
+      *  are logged to the truncation exception file instead of
+      *  aborting the run - see TRUNCEXC.CPY.  A checkpoint log lets a
+      *  rerun resume after the last key fully processed - see
+      *  RESTCKPT.CPY.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUST-IN-FILE ASSIGN TO "CUSTIN"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUST-IN-KEY
+               FILE STATUS IS WS-CUST-IN-STATUS.
 
-PROCEDURE DIVISION.
-    MOVE 'Hello, world!' TO WS-AREA-1.
-    INSPECT WS-AREA-1 TALLYING WS-LENGTH FOR CHARACTERS.
+           SELECT CUST-OUT-FILE ASSIGN TO "CUSTOUT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUST-OUT-KEY
+               FILE STATUS IS WS-CUST-OUT-STATUS.
 
-    IF WS-LENGTH > LENGTH OF WS-AREA-2 THEN
-        DISPLAY "Error: Data truncation will occur!" 
-        STOP RUN
-    END-IF.
+           SELECT TRUNC-EXCEPTION-FILE ASSIGN TO "TRUNCEXC"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRUNC-EXCEPTION-STATUS.
 
-    MOVE WS-AREA-1 TO WS-AREA-2.
-    DISPLAY WS-AREA-2.
-    GOBACK.
+           SELECT RESTART-FILE ASSIGN TO "RESTCKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESTART-FILE-STATUS.
 
-The improved code explicitly checks the length of the data before moving it. This will throw an error if data truncation is about to happen, preventing data loss.
\ No newline at end of file
+           SELECT TRUNC-AUDIT-FILE ASSIGN TO "TRUNCAUD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRUNC-AUDIT-STATUS.
+
+           SELECT ALERT-FILE ASSIGN TO "TRUNCALRT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUST-IN-FILE.
+           COPY CUSTREC REPLACING ==CUST-RECORD== BY ==CUST-IN-RECORD==
+               ==CUST-FIELD-TABLE== BY ==CUST-IN-FIELD-TABLE==
+               ==CUST-FIELD== BY ==CUST-IN-FIELD==
+               ==CUST-KEY== BY ==CUST-IN-KEY==.
+
+       FD  CUST-OUT-FILE.
+           COPY CUSTREC REPLACING ==CUST-RECORD== BY ==CUST-OUT-RECORD==
+               ==CUST-FIELD-TABLE== BY ==CUST-OUT-FIELD-TABLE==
+               ==CUST-FIELD== BY ==CUST-OUT-FIELD==
+               ==CUST-KEY== BY ==CUST-OUT-KEY==.
+
+       FD  TRUNC-EXCEPTION-FILE.
+           COPY TRUNCEXC.
+
+       FD  RESTART-FILE.
+           COPY RESTCKPT.
+
+       FD  TRUNC-AUDIT-FILE.
+           COPY TRUNCAUD.
+
+       FD  ALERT-FILE.
+           COPY ALERTMSG.
+
+       WORKING-STORAGE SECTION.
+       COPY FLDTAB.
+
+       01  WS-CUST-IN-STATUS        PIC X(2)  VALUE SPACES.
+       01  WS-CUST-OUT-STATUS       PIC X(2)  VALUE SPACES.
+       01  WS-TRUNC-EXCEPTION-STATUS PIC X(2) VALUE SPACES.
+       01  WS-TRUNC-AUDIT-STATUS    PIC X(2)  VALUE SPACES.
+       01  WS-END-OF-INPUT-SWITCH   PIC X(1)  VALUE 'N'.
+           88  WS-END-OF-INPUT                 VALUE 'Y'.
+
+       01  WS-LENGTH                PIC 9(4) COMP.
+       01  WS-SUB                   PIC 9(4) COMP.
+       01  WS-JOB-NAME              PIC X(8)  VALUE 'BUGSOLV'.
+       01  WS-RUN-DATE              PIC 9(8).
+
+       01  WS-RESTART-FILE-STATUS   PIC X(2)  VALUE SPACES.
+       01  WS-RESTART-KEY           PIC X(10) VALUE SPACES.
+       01  WS-RESTART-EOF-SWITCH    PIC X(1)  VALUE 'N'.
+           88  WS-RESTART-END-OF-FILE          VALUE 'Y'.
+
+      *    Control totals.  RECORDS-READ and RECORDS-WRITTEN reconcile
+      *    1-for-1 because every input record is still written - a
+      *    rejected field is blanked, not the whole record; the two
+      *    are kept as separate counters, rather than assumed equal,
+      *    so a future change to that policy shows up here
+      *    immediately.  FIELDS-REJECTED counts TRUNCEXC rows
+      *    (field-level, not record-level).
+       01  WS-RECORDS-READ          PIC 9(6) COMP VALUE ZERO.
+       01  WS-RECORDS-WRITTEN       PIC 9(6) COMP VALUE ZERO.
+       01  WS-FIELDS-REJECTED       PIC 9(6) COMP VALUE ZERO.
+       01  WS-FIELDS-AUDITED        PIC 9(6) COMP VALUE ZERO.
+       01  WS-BYTES-DROPPED         PIC 9(4) COMP VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-RUN-DATE
+           PERFORM 0010-READ-RESTART-CHECKPOINT
+           PERFORM 0050-LOAD-FIELD-TABLE
+           PERFORM 0020-OPEN-FILES
+           PERFORM 0030-POSITION-INPUT-FILE
+
+           PERFORM 0100-READ-INPUT-RECORD
+           PERFORM 0200-PROCESS-ONE-RECORD UNTIL WS-END-OF-INPUT
+
+           PERFORM 0950-CLOSE-FILES
+           PERFORM 0960-DISPLAY-CONTROL-TOTALS
+           PERFORM 0970-CHECK-FOR-ALERT
+           GOBACK.
+
+       0010-READ-RESTART-CHECKPOINT.
+      *    Pick up the last key fully processed by a prior run, if any,
+      *    so this run can resume instead of starting over.
+           OPEN INPUT RESTART-FILE
+           IF WS-RESTART-FILE-STATUS = "00"
+               PERFORM UNTIL WS-RESTART-END-OF-FILE
+                   READ RESTART-FILE
+                       AT END
+                           SET WS-RESTART-END-OF-FILE TO TRUE
+                       NOT AT END
+                           MOVE CKPT-LAST-KEY TO WS-RESTART-KEY
+                   END-READ
+               END-PERFORM
+               CLOSE RESTART-FILE
+               IF WS-RESTART-KEY NOT = SPACES
+                   DISPLAY "Resuming after checkpoint key: "
+                       WS-RESTART-KEY
+               END-IF
+           END-IF.
+
+       0050-LOAD-FIELD-TABLE.
+      *    Entries come from FLDTAB.CPY's VALUE-initialized table, not
+      *    from MOVE statements here, so the number actually loaded is
+      *    counted rather than assumed - the table can grow or shrink
+      *    without any change to this paragraph.
+           MOVE ZERO TO WS-FIELD-COUNT
+           PERFORM VARYING FLT-IDX FROM 1 BY 1
+                   UNTIL FLT-IDX > WS-FIELD-TABLE-MAX
+                       OR FLT-SOURCE-NAME(FLT-IDX) = SPACES
+               ADD 1 TO WS-FIELD-COUNT
+           END-PERFORM.
+
+       0020-OPEN-FILES.
+      *    Accumulate exceptions and audit rows across runs rather
+      *    than truncating them on every run; only create a brand new
+      *    file when one doesn't exist yet.
+           OPEN EXTEND TRUNC-EXCEPTION-FILE
+           IF WS-TRUNC-EXCEPTION-STATUS NOT = "00"
+               OPEN OUTPUT TRUNC-EXCEPTION-FILE
+           END-IF
+
+           OPEN EXTEND TRUNC-AUDIT-FILE
+           IF WS-TRUNC-AUDIT-STATUS NOT = "00"
+               OPEN OUTPUT TRUNC-AUDIT-FILE
+           END-IF
+
+      *    EXTEND (falling back to OUTPUT only when the file doesn't
+      *    exist yet) so this run's own checkpoint record appends
+      *    after the one 0010-READ-RESTART-CHECKPOINT just read,
+      *    instead of truncating the file empty before this run has
+      *    written a checkpoint of its own - an abend in that window
+      *    would otherwise lose the prior run's restart point too.
+           OPEN EXTEND RESTART-FILE
+           IF WS-RESTART-FILE-STATUS NOT = "00"
+               OPEN OUTPUT RESTART-FILE
+           END-IF
+
+           OPEN INPUT CUST-IN-FILE
+
+      *    Append to an existing output file across a restart; only
+      *    create a brand new one when this is the first run.
+           OPEN I-O CUST-OUT-FILE
+           IF WS-CUST-OUT-STATUS NOT = "00"
+               OPEN OUTPUT CUST-OUT-FILE
+           END-IF.
+
+       0030-POSITION-INPUT-FILE.
+           IF WS-RESTART-KEY NOT = SPACES
+               MOVE WS-RESTART-KEY TO CUST-IN-KEY
+               START CUST-IN-FILE KEY IS GREATER THAN CUST-IN-KEY
+                   INVALID KEY
+                       SET WS-END-OF-INPUT TO TRUE
+               END-START
+           END-IF.
+
+       0100-READ-INPUT-RECORD.
+           IF NOT WS-END-OF-INPUT
+               READ CUST-IN-FILE NEXT RECORD
+                   AT END
+                       SET WS-END-OF-INPUT TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-RECORDS-READ
+               END-READ
+           END-IF.
+
+       0200-PROCESS-ONE-RECORD.
+           MOVE CUST-IN-KEY TO CUST-OUT-KEY
+           PERFORM 1000-VALIDATE-AND-MOVE-ALL
+           WRITE CUST-OUT-RECORD
+               INVALID KEY
+                   DISPLAY "Error: could not write CUST-OUT-FILE key "
+                       CUST-OUT-KEY " status " WS-CUST-OUT-STATUS
+                       " - record not counted, checkpoint not advanced"
+           END-WRITE
+      *    Only count and checkpoint a record that actually made it
+      *    to CUST-OUT-FILE, so a crash or duplicate-key condition
+      *    between the WRITE and the checkpoint can't advance the
+      *    checkpoint past a key that was never really written.
+           IF WS-CUST-OUT-STATUS = "00"
+               ADD 1 TO WS-RECORDS-WRITTEN
+               PERFORM 1300-WRITE-CHECKPOINT
+           END-IF
+           PERFORM 0100-READ-INPUT-RECORD.
+
+       1000-VALIDATE-AND-MOVE-ALL.
+           PERFORM VARYING WS-SUB FROM 1 BY 1
+                   UNTIL WS-SUB > WS-FIELD-COUNT
+               PERFORM 1100-VALIDATE-AND-MOVE-ONE
+           END-PERFORM.
+
+       1100-VALIDATE-AND-MOVE-ONE.
+      *    Tally trimmed (non-space) content length rather than the
+      *    declared PIC size, so a short value padded into a long
+      *    PIC X field is not mistaken for an over-length one.
+           COMPUTE WS-LENGTH =
+               FUNCTION LENGTH(FUNCTION TRIM(CUST-IN-FIELD(WS-SUB)))
+
+           IF WS-LENGTH > FLT-MAX-LENGTH(WS-SUB)
+               IF FLT-ALLOW-TRUNCATION(WS-SUB)
+                   PERFORM 1400-AUDIT-ALLOWED-TRUNCATION
+               ELSE
+                   PERFORM 1200-LOG-TRUNCATION-EXCEPTION
+               END-IF
+           ELSE
+               MOVE CUST-IN-FIELD(WS-SUB) TO CUST-OUT-FIELD(WS-SUB)
+           END-IF.
+
+       1200-LOG-TRUNCATION-EXCEPTION.
+           MOVE WS-JOB-NAME             TO TE-JOB-NAME
+           MOVE WS-RUN-DATE             TO TE-RUN-DATE
+           MOVE CUST-IN-KEY             TO TE-SOURCE-KEY
+           MOVE FLT-SOURCE-NAME(WS-SUB) TO TE-FIELD-NAME
+           MOVE WS-LENGTH               TO TE-ACTUAL-LENGTH
+           MOVE FLT-MAX-LENGTH(WS-SUB)  TO TE-MAX-LENGTH
+           MOVE CUST-IN-FIELD(WS-SUB)   TO TE-FIELD-VALUE
+           WRITE TRUNC-EXCEPTION-RECORD
+           MOVE SPACES                  TO CUST-OUT-FIELD(WS-SUB)
+           ADD 1                        TO WS-FIELDS-REJECTED
+           DISPLAY "Warning: truncation logged for record "
+               CUST-IN-KEY " field " FLT-SOURCE-NAME(WS-SUB)
+               " - field rejected, run continues".
+
+       1400-AUDIT-ALLOWED-TRUNCATION.
+      *    This field is flagged 'A' in FIELD-LENGTH-TABLE - the
+      *    business has chosen to allow it to be shortened rather
+      *    than reject the record.  Truncate to fit and log a
+      *    non-fatal audit row instead of a rejected-field exception.
+      *    Truncate from the trimmed value, not raw positions
+      *    1:max-length, so leading spaces ignored by the length
+      *    check above are not counted against the kept bytes.
+           MOVE FUNCTION TRIM(CUST-IN-FIELD(WS-SUB))
+               (1:FLT-MAX-LENGTH(WS-SUB))
+               TO CUST-OUT-FIELD(WS-SUB)
+           COMPUTE WS-BYTES-DROPPED =
+               WS-LENGTH - FLT-MAX-LENGTH(WS-SUB)
+
+           MOVE WS-JOB-NAME             TO TA-JOB-NAME
+           MOVE WS-RUN-DATE             TO TA-RUN-DATE
+           MOVE CUST-IN-KEY             TO TA-SOURCE-KEY
+           MOVE FLT-SOURCE-NAME(WS-SUB) TO TA-FIELD-NAME
+           MOVE WS-BYTES-DROPPED        TO TA-BYTES-DROPPED
+           MOVE CUST-IN-FIELD(WS-SUB)   TO TA-SOURCE-VALUE
+           MOVE CUST-OUT-FIELD(WS-SUB)  TO TA-TARGET-VALUE
+           WRITE TRUNC-AUDIT-RECORD
+           ADD 1                        TO WS-FIELDS-AUDITED.
+
+       1300-WRITE-CHECKPOINT.
+           MOVE WS-JOB-NAME  TO CKPT-JOB-NAME
+           MOVE WS-RUN-DATE  TO CKPT-RUN-DATE
+           MOVE CUST-IN-KEY  TO CKPT-LAST-KEY
+           WRITE RESTART-CHECKPOINT-RECORD.
+
+       0950-CLOSE-FILES.
+           CLOSE CUST-IN-FILE
+           CLOSE CUST-OUT-FILE
+           CLOSE TRUNC-EXCEPTION-FILE
+           CLOSE TRUNC-AUDIT-FILE
+           CLOSE RESTART-FILE.
+
+       0960-DISPLAY-CONTROL-TOTALS.
+      *    Control totals footer.  Lets ops reconcile this run
+      *    against the input file's own record count without a
+      *    side query.
+           DISPLAY "==================================================="
+           DISPLAY "CONTROL TOTALS - " WS-JOB-NAME " " WS-RUN-DATE
+           DISPLAY "  RECORDS READ      : " WS-RECORDS-READ
+           DISPLAY "  RECORDS WRITTEN   : " WS-RECORDS-WRITTEN
+           DISPLAY "  FIELDS REJECTED   : " WS-FIELDS-REJECTED
+           DISPLAY "  FIELDS AUDITED    : " WS-FIELDS-AUDITED
+           DISPLAY "==================================================".
+
+       0970-CHECK-FOR-ALERT.
+      *    Page on-call ops the same day a truncation happens instead
+      *    of when someone stumbles onto the TRUNCRPT report later.
+      *    Fields flagged 'A' (allowed-by-design) are audited, not
+      *    rejected, so they do not page ops; only rejected fields do.
+           IF WS-FIELDS-REJECTED > ZERO
+               OPEN OUTPUT ALERT-FILE
+               MOVE WS-JOB-NAME        TO AM-JOB-NAME
+               MOVE WS-RUN-DATE        TO AM-RUN-DATE
+               MOVE WS-FIELDS-REJECTED TO AM-EXCEPTION-COUNT
+               WRITE ALERT-MESSAGE-RECORD
+               CLOSE ALERT-FILE
+               MOVE 4 TO RETURN-CODE
+               DISPLAY "ALERT: " WS-FIELDS-REJECTED
+                   " truncation exception(s) logged for job "
+                   WS-JOB-NAME " - notify on-call ops"
+           END-IF.
