@@ -0,0 +1,139 @@
+*****************************************************************
+*  TRUNMAP.BMS
+*  BMS mapset for the truncation-exception correction screens.
+*  Two maps:
+*    TRUNLST - lists today's TRUNCEXC rows, one per line, with a
+*              selection field so the analyst can key S beside the
+*              row to correct.
+*    TRUNCOR - shows the selected row's original oversized value
+*              next to the target field's max length, and takes the
+*              analyst's corrected value.
+*  The generated symbolic map copybook is hand-maintained at
+*  copybooks/TRUNMAP.cpy in this repo since this shop has no BMS
+*  translator installed - keep the two in step by hand when a field
+*  is added here.
+*****************************************************************
+TRUNMAP  DFHMSD TYPE=&SYSPARM,                                        X
+               MODE=INOUT,                                            X
+               LANG=COBOL,                                            X
+               STORAGE=AUTO,                                          X
+               TIOAPFX=YES,                                           X
+               CTRL=(FREEKB,FRSET)
+*
+TRUNLST  DFHMDI SIZE=(24,80),                                         X
+               LINE=1,                                                X
+               COLUMN=1
+*
+TITLE1   DFHMDF POS=(1,1),                                            X
+               LENGTH=40,                                             X
+               ATTRB=(PROT,BRT),                                      X
+               INITIAL='TRUNCATION EXCEPTION CORRECTION - TODAY'
+TLDATE   DFHMDF POS=(1,60),                                           X
+               LENGTH=8,                                              X
+               ATTRB=(PROT,NUM)
+TLHDR1   DFHMDF POS=(3,1),                                            X
+               LENGTH=78,                                             X
+               ATTRB=(PROT),                                          X
+               INITIAL='SEL  KEY         FIELD NAME       ACTUAL  MAXX
+               X      VALUE (TRUNCATED DISPLAY)'
+*
+*        One selectable row per exception - up to five shown per
+*        screen (PF8 pages forward through the exception file).
+TLSEL1   DFHMDF POS=(5,1),   LENGTH=1,  ATTRB=(UNPROT,IC)
+TLKEY1   DFHMDF POS=(5,6),   LENGTH=10, ATTRB=(PROT)
+TLFLD1   DFHMDF POS=(5,18),  LENGTH=15, ATTRB=(PROT)
+TLACT1   DFHMDF POS=(5,35),  LENGTH=4,  ATTRB=(PROT)
+TLMAX1   DFHMDF POS=(5,41),  LENGTH=4,  ATTRB=(PROT)
+TLVAL1   DFHMDF POS=(5,47),  LENGTH=30, ATTRB=(PROT)
+*
+TLSEL2   DFHMDF POS=(7,1),   LENGTH=1,  ATTRB=(UNPROT)
+TLKEY2   DFHMDF POS=(7,6),   LENGTH=10, ATTRB=(PROT)
+TLFLD2   DFHMDF POS=(7,18),  LENGTH=15, ATTRB=(PROT)
+TLACT2   DFHMDF POS=(7,35),  LENGTH=4,  ATTRB=(PROT)
+TLMAX2   DFHMDF POS=(7,41),  LENGTH=4,  ATTRB=(PROT)
+TLVAL2   DFHMDF POS=(7,47),  LENGTH=30, ATTRB=(PROT)
+*
+TLSEL3   DFHMDF POS=(9,1),   LENGTH=1,  ATTRB=(UNPROT)
+TLKEY3   DFHMDF POS=(9,6),   LENGTH=10, ATTRB=(PROT)
+TLFLD3   DFHMDF POS=(9,18),  LENGTH=15, ATTRB=(PROT)
+TLACT3   DFHMDF POS=(9,35),  LENGTH=4,  ATTRB=(PROT)
+TLMAX3   DFHMDF POS=(9,41),  LENGTH=4,  ATTRB=(PROT)
+TLVAL3   DFHMDF POS=(9,47),  LENGTH=30, ATTRB=(PROT)
+*
+TLSEL4   DFHMDF POS=(11,1),  LENGTH=1,  ATTRB=(UNPROT)
+TLKEY4   DFHMDF POS=(11,6),  LENGTH=10, ATTRB=(PROT)
+TLFLD4   DFHMDF POS=(11,18), LENGTH=15, ATTRB=(PROT)
+TLACT4   DFHMDF POS=(11,35), LENGTH=4,  ATTRB=(PROT)
+TLMAX4   DFHMDF POS=(11,41), LENGTH=4,  ATTRB=(PROT)
+TLVAL4   DFHMDF POS=(11,47), LENGTH=30, ATTRB=(PROT)
+*
+TLSEL5   DFHMDF POS=(13,1),  LENGTH=1,  ATTRB=(UNPROT)
+TLKEY5   DFHMDF POS=(13,6),  LENGTH=10, ATTRB=(PROT)
+TLFLD5   DFHMDF POS=(13,18), LENGTH=15, ATTRB=(PROT)
+TLACT5   DFHMDF POS=(13,35), LENGTH=4,  ATTRB=(PROT)
+TLMAX5   DFHMDF POS=(13,41), LENGTH=4,  ATTRB=(PROT)
+TLVAL5   DFHMDF POS=(13,47), LENGTH=30, ATTRB=(PROT)
+*
+TLMSG    DFHMDF POS=(22,1),                                           X
+               LENGTH=79,                                             X
+               ATTRB=(PROT,BRT)
+TLINSTR  DFHMDF POS=(24,1),                                           X
+               LENGTH=79,                                             X
+               ATTRB=(PROT),                                          X
+               INITIAL='ENTER=Correct selected row  PF3=Exit  PF8=NextX
+               X page'
+*
+TRUNCOR  DFHMDI SIZE=(24,80),                                         X
+               LINE=1,                                                X
+               COLUMN=1
+*
+TITLE2   DFHMDF POS=(1,1),                                            X
+               LENGTH=40,                                             X
+               ATTRB=(PROT,BRT),                                      X
+               INITIAL='TRUNCATION EXCEPTION - CORRECT VALUE'
+TCKEY    DFHMDF POS=(3,1),                                            X
+               LENGTH=10,                                             X
+               ATTRB=(PROT),                                          X
+               INITIAL=' '
+TCKEYL   DFHMDF POS=(3,12),                                           X
+               LENGTH=17,                                             X
+               ATTRB=(PROT),                                          X
+               INITIAL='RECORD KEY'
+TCFLD    DFHMDF POS=(4,1),                                            X
+               LENGTH=15,                                             X
+               ATTRB=(PROT)
+TCFLDL   DFHMDF POS=(4,17),                                           X
+               LENGTH=12,                                             X
+               ATTRB=(PROT),                                          X
+               INITIAL='FIELD NAME'
+TCMAXL   DFHMDF POS=(6,1),                                            X
+               LENGTH=30,                                             X
+               ATTRB=(PROT),                                          X
+               INITIAL='TARGET FIELD MAX LENGTH:'
+TCMAX    DFHMDF POS=(6,32),                                           X
+               LENGTH=4,                                              X
+               ATTRB=(PROT,NUM)
+TCORIGL  DFHMDF POS=(8,1),                                            X
+               LENGTH=30,                                             X
+               ATTRB=(PROT),                                          X
+               INITIAL='ORIGINAL OVERSIZED VALUE:'
+TCORIG   DFHMDF POS=(9,1),                                            X
+               LENGTH=78,                                             X
+               ATTRB=(PROT,BRT)
+TCNEWCAP DFHMDF POS=(11,1),                                           X
+               LENGTH=30,                                             X
+               ATTRB=(PROT),                                          X
+               INITIAL='CORRECTED VALUE (KEY IN):'
+TCNEW    DFHMDF POS=(12,1),                                           X
+               LENGTH=100,                                            X
+               ATTRB=(UNPROT,IC),                                     X
+               COLOR=YELLOW
+TCMSG    DFHMDF POS=(22,1),                                           X
+               LENGTH=79,                                             X
+               ATTRB=(PROT,BRT)
+TCINSTR  DFHMDF POS=(24,1),                                           X
+               LENGTH=79,                                             X
+               ATTRB=(PROT),                                          X
+               INITIAL='ENTER=Save correction  PF3=Cancel, back to list'
+*
+      DFHMSD TYPE=FINAL
