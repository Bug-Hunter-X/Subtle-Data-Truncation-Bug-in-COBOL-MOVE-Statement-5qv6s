@@ -0,0 +1,228 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TRUNCRPT.
+      *****************************************************************
+      *  Daily truncation summary report.
+      *  Reads the truncation exception file (TRUNCEXC.CPY, written by
+      *  BUGSOLUTION / TRUNCCVT) and prints counts by source field, by
+      *  job, and by date, plus the single longest overage seen.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRUNC-EXCEPTION-FILE ASSIGN TO "TRUNCEXC"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT REPORT-FILE ASSIGN TO "TRUNCRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRUNC-EXCEPTION-FILE.
+           COPY TRUNCEXC.
+
+       FD  REPORT-FILE.
+       01  REPORT-LINE                 PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-SWITCH                PIC X(1)  VALUE 'N'.
+           88  WS-END-OF-FILE                      VALUE 'Y'.
+
+       01  WS-TOTAL-EXCEPTIONS          PIC 9(6)  VALUE ZERO.
+
+       01  WS-LONGEST-OVERAGE           PIC 9(6)  VALUE ZERO.
+       01  WS-LONGEST-FIELD-NAME        PIC X(15) VALUE SPACES.
+       01  WS-LONGEST-JOB-NAME          PIC X(8)  VALUE SPACES.
+       01  WS-LONGEST-RUN-DATE          PIC 9(8)  VALUE ZERO.
+       01  WS-THIS-OVERAGE              PIC 9(6)  VALUE ZERO.
+
+       01  WS-FIELD-TOTALS.
+           05  WS-FIELD-ENTRY OCCURS 50 TIMES INDEXED BY WS-FLD-IDX.
+               10  WS-FIELD-NAME        PIC X(15) VALUE SPACES.
+               10  WS-FIELD-COUNT       PIC 9(6)  VALUE ZERO.
+       01  WS-FIELD-ENTRY-COUNT         PIC 9(4)  VALUE ZERO.
+
+       01  WS-JOB-TOTALS.
+           05  WS-JOB-ENTRY OCCURS 50 TIMES INDEXED BY WS-JOB-IDX.
+               10  WS-JOB-NAME          PIC X(8)  VALUE SPACES.
+               10  WS-JOB-COUNT         PIC 9(6)  VALUE ZERO.
+       01  WS-JOB-ENTRY-COUNT           PIC 9(4)  VALUE ZERO.
+
+       01  WS-DATE-TOTALS.
+           05  WS-DATE-ENTRY OCCURS 50 TIMES INDEXED BY WS-DATE-IDX.
+               10  WS-DATE-VALUE        PIC 9(8)  VALUE ZERO.
+               10  WS-DATE-COUNT        PIC 9(6)  VALUE ZERO.
+       01  WS-DATE-ENTRY-COUNT          PIC 9(4)  VALUE ZERO.
+
+       01  WS-FOUND-SWITCH               PIC X(1).
+           88  WS-ENTRY-FOUND                      VALUE 'Y'.
+
+       01  WS-DETAIL-LINE.
+           05  FILLER                   PIC X(4)  VALUE SPACES.
+           05  WD-NAME                  PIC X(15).
+           05  FILLER                   PIC X(4)  VALUE SPACES.
+           05  WD-COUNT                 PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 0100-INITIALIZE
+           PERFORM 0200-PROCESS-EXCEPTIONS UNTIL WS-END-OF-FILE
+           PERFORM 0900-PRINT-REPORT
+           PERFORM 0950-TERMINATE
+           GOBACK.
+
+       0100-INITIALIZE.
+           OPEN INPUT  TRUNC-EXCEPTION-FILE
+           OPEN OUTPUT REPORT-FILE
+           READ TRUNC-EXCEPTION-FILE
+               AT END SET WS-END-OF-FILE TO TRUE
+           END-READ.
+
+       0200-PROCESS-EXCEPTIONS.
+           ADD 1 TO WS-TOTAL-EXCEPTIONS
+           PERFORM 0300-ACCUMULATE-FIELD-TOTAL
+           PERFORM 0400-ACCUMULATE-JOB-TOTAL
+           PERFORM 0500-ACCUMULATE-DATE-TOTAL
+           PERFORM 0600-CHECK-LONGEST-OVERAGE
+
+           READ TRUNC-EXCEPTION-FILE
+               AT END SET WS-END-OF-FILE TO TRUE
+           END-READ.
+
+       0300-ACCUMULATE-FIELD-TOTAL.
+           MOVE 'N' TO WS-FOUND-SWITCH
+           PERFORM VARYING WS-FLD-IDX FROM 1 BY 1
+                   UNTIL WS-FLD-IDX > WS-FIELD-ENTRY-COUNT
+               IF WS-FIELD-NAME(WS-FLD-IDX) = TE-FIELD-NAME
+                   ADD 1 TO WS-FIELD-COUNT(WS-FLD-IDX)
+                   MOVE 'Y' TO WS-FOUND-SWITCH
+               END-IF
+           END-PERFORM
+
+           IF NOT WS-ENTRY-FOUND
+               IF WS-FIELD-ENTRY-COUNT < 50
+                   ADD 1 TO WS-FIELD-ENTRY-COUNT
+                   SET WS-FLD-IDX TO WS-FIELD-ENTRY-COUNT
+                   MOVE TE-FIELD-NAME TO WS-FIELD-NAME(WS-FLD-IDX)
+                   MOVE 1             TO WS-FIELD-COUNT(WS-FLD-IDX)
+               ELSE
+                   DISPLAY "Warning: more than 50 distinct fields seen"
+                       " - totals for " TE-FIELD-NAME " not tracked"
+               END-IF
+           END-IF.
+
+       0400-ACCUMULATE-JOB-TOTAL.
+           MOVE 'N' TO WS-FOUND-SWITCH
+           PERFORM VARYING WS-JOB-IDX FROM 1 BY 1
+                   UNTIL WS-JOB-IDX > WS-JOB-ENTRY-COUNT
+               IF WS-JOB-NAME(WS-JOB-IDX) = TE-JOB-NAME
+                   ADD 1 TO WS-JOB-COUNT(WS-JOB-IDX)
+                   MOVE 'Y' TO WS-FOUND-SWITCH
+               END-IF
+           END-PERFORM
+
+           IF NOT WS-ENTRY-FOUND
+               IF WS-JOB-ENTRY-COUNT < 50
+                   ADD 1 TO WS-JOB-ENTRY-COUNT
+                   SET WS-JOB-IDX TO WS-JOB-ENTRY-COUNT
+                   MOVE TE-JOB-NAME TO WS-JOB-NAME(WS-JOB-IDX)
+                   MOVE 1           TO WS-JOB-COUNT(WS-JOB-IDX)
+               ELSE
+                   DISPLAY "Warning: more than 50 distinct jobs seen"
+                       " - totals for " TE-JOB-NAME " not tracked"
+               END-IF
+           END-IF.
+
+       0500-ACCUMULATE-DATE-TOTAL.
+           MOVE 'N' TO WS-FOUND-SWITCH
+           PERFORM VARYING WS-DATE-IDX FROM 1 BY 1
+                   UNTIL WS-DATE-IDX > WS-DATE-ENTRY-COUNT
+               IF WS-DATE-VALUE(WS-DATE-IDX) = TE-RUN-DATE
+                   ADD 1 TO WS-DATE-COUNT(WS-DATE-IDX)
+                   MOVE 'Y' TO WS-FOUND-SWITCH
+               END-IF
+           END-PERFORM
+
+           IF NOT WS-ENTRY-FOUND
+               IF WS-DATE-ENTRY-COUNT < 50
+                   ADD 1 TO WS-DATE-ENTRY-COUNT
+                   SET WS-DATE-IDX TO WS-DATE-ENTRY-COUNT
+                   MOVE TE-RUN-DATE TO WS-DATE-VALUE(WS-DATE-IDX)
+                   MOVE 1           TO WS-DATE-COUNT(WS-DATE-IDX)
+               ELSE
+                   DISPLAY "Warning: more than 50 distinct dates seen"
+                       " - totals for " TE-RUN-DATE " not tracked"
+               END-IF
+           END-IF.
+
+       0600-CHECK-LONGEST-OVERAGE.
+           COMPUTE WS-THIS-OVERAGE = TE-ACTUAL-LENGTH - TE-MAX-LENGTH
+           IF WS-THIS-OVERAGE > WS-LONGEST-OVERAGE
+               MOVE WS-THIS-OVERAGE TO WS-LONGEST-OVERAGE
+               MOVE TE-FIELD-NAME   TO WS-LONGEST-FIELD-NAME
+               MOVE TE-JOB-NAME     TO WS-LONGEST-JOB-NAME
+               MOVE TE-RUN-DATE     TO WS-LONGEST-RUN-DATE
+           END-IF.
+
+       0900-PRINT-REPORT.
+           MOVE "TRUNCATION EXCEPTION SUMMARY REPORT" TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           STRING "TOTAL EXCEPTIONS: " WS-TOTAL-EXCEPTIONS
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE "EXCEPTIONS BY SOURCE FIELD" TO REPORT-LINE
+           WRITE REPORT-LINE
+           PERFORM VARYING WS-FLD-IDX FROM 1 BY 1
+                   UNTIL WS-FLD-IDX > WS-FIELD-ENTRY-COUNT
+               MOVE WS-FIELD-NAME(WS-FLD-IDX)  TO WD-NAME
+               MOVE WS-FIELD-COUNT(WS-FLD-IDX) TO WD-COUNT
+               WRITE REPORT-LINE FROM WS-DETAIL-LINE
+           END-PERFORM
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE "EXCEPTIONS BY JOB" TO REPORT-LINE
+           WRITE REPORT-LINE
+           PERFORM VARYING WS-JOB-IDX FROM 1 BY 1
+                   UNTIL WS-JOB-IDX > WS-JOB-ENTRY-COUNT
+               MOVE WS-JOB-NAME(WS-JOB-IDX)  TO WD-NAME
+               MOVE WS-JOB-COUNT(WS-JOB-IDX) TO WD-COUNT
+               WRITE REPORT-LINE FROM WS-DETAIL-LINE
+           END-PERFORM
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE "EXCEPTIONS BY DATE" TO REPORT-LINE
+           WRITE REPORT-LINE
+           PERFORM VARYING WS-DATE-IDX FROM 1 BY 1
+                   UNTIL WS-DATE-IDX > WS-DATE-ENTRY-COUNT
+               MOVE SPACES TO WS-DETAIL-LINE
+               MOVE WS-DATE-VALUE(WS-DATE-IDX) TO WD-NAME
+               MOVE WS-DATE-COUNT(WS-DATE-IDX) TO WD-COUNT
+               WRITE REPORT-LINE FROM WS-DETAIL-LINE
+           END-PERFORM
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE "LONGEST OVERAGE" TO REPORT-LINE
+           WRITE REPORT-LINE
+           IF WS-LONGEST-OVERAGE > ZERO
+               STRING "  FIELD: " WS-LONGEST-FIELD-NAME
+                   "  JOB: " WS-LONGEST-JOB-NAME
+                   "  DATE: " WS-LONGEST-RUN-DATE
+                   "  BYTES OVER: " WS-LONGEST-OVERAGE
+                   DELIMITED BY SIZE INTO REPORT-LINE
+               WRITE REPORT-LINE
+           ELSE
+               MOVE "  NONE" TO REPORT-LINE
+               WRITE REPORT-LINE
+           END-IF.
+
+       0950-TERMINATE.
+           CLOSE TRUNC-EXCEPTION-FILE
+           CLOSE REPORT-FILE.
